@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*                                                                *
+000300*    OUTFILE ���R�[�h���C�A�E�g�iFILE-OUT-REC�j                   *
+000400*                                                                *
+000500******************************************************************
+000600 01  OUTFILE.
+000650     05  REC-TYPE                PIC  X(01).
+000700     05  ROOT-KEY                PIC  X(10).
+000800     05  SUB-KEY                 PIC  X(10).
+000900     05  SUB2-KEY                PIC  X(10).
+000950     05  SUB3-KEY                PIC  X(10).
