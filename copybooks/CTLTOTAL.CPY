@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    CTLTOTAL ���R�[�h���C�A�E�g�iFILE-CTLTOTAL�j                     *
+000400*                                                                 *
+000500******************************************************************
+000700 01  CTL-REC.
+000800     05  CTL-COUNT-A             PIC  S9(11).
+000900     05  CTL-COUNT-B             PIC  S9(11).
+001000     05  CTL-COUNT-C             PIC  S9(11).
+001100     05  CTL-COUNT-D             PIC  S9(11).
