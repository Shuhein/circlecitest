@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*                                                                *
+000300*    REJECT ���R�[�h���C�A�E�g�iFILE-REJECT�j                     *
+000400*    �e�L�[�Ɉ�v����e�����݂��Ȃ��� SUB/SUB2 ���R�[�h��ޔ�    *
+000500*                                                                *
+000600******************************************************************
+000700 01  REJECT.
+000800     05  SOURCE-FILE             PIC  X(01).
+000900     05  ROOT-KEY                PIC  X(10).
+001000     05  SUB-KEY                 PIC  X(10).
+001100     05  SUB2-KEY                PIC  X(10).
+001150     05  SUB3-KEY                PIC  X(10).
+001200     05  REASON                  PIC  X(20).
