@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SUB ���R�[�h���C�A�E�g�iFILE-B�j                             *
+000400*                                                                *
+000500******************************************************************
+000600 01  SUB.
+000700     05  ROOT-KEY                PIC  X(10).
+000800     05  SUB-KEY                 PIC  X(10).
+000900     05  SUB-DATA                PIC  X(40).
