@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*                                                                *
+000300*    REPORT ���R�[�h���C�A�E�g�iFILE-REPORT�j                     *
+000400*    ������������������������ *
+000500*                                                                *
+000600******************************************************************
+000700 01  RPT-TITLE-LINE.
+000800     05  FILLER                  PIC  X(09)  VALUE "PROGRAM: ".
+000900     05  RPT-PROGRAM-NAME        PIC  X(08).
+001000     05  FILLER                  PIC  X(13)  VALUE "  RUN DATE: ".
+001100     05  RPT-RUN-DATE            PIC  X(10).
+001150     05  FILLER                  PIC  X(10)  VALUE "  RUN-ID: ".
+001170     05  RPT-RUN-ID              PIC  X(16).
+001200     05  FILLER                  PIC  X(14)  VALUE SPACES.
+001300 01  RPT-FILE-LINE.
+001400     05  FILLER                  PIC  X(13)  VALUE "INPUT FILE: ".
+001500     05  RPT-FILE-NAME           PIC  X(24).
+001600     05  FILLER                  PIC  X(42)  VALUE SPACES.
+001700 01  RPT-BLANK-LINE.
+001800     05  FILLER                  PIC  X(80)  VALUE SPACES.
+001900 01  RPT-HEAD-LINE.
+002000     05  FILLER                  PIC  X(20)  VALUE "FILE".
+002100     05  FILLER                  PIC  X(15)  VALUE "RECORD COUNT".
+002200     05  FILLER                  PIC  X(45)  VALUE SPACES.
+002300 01  RPT-COUNT-LINE.
+002400     05  RPT-COUNT-NAME          PIC  X(20).
+002500     05  RPT-COUNT-VALUE         PIC  ZZZ,ZZZ,ZZ9.
+002600     05  FILLER                  PIC  X(45)  VALUE SPACES.
+002700 01  RPT-TIME-LINE.
+002800     05  RPT-TIME-LABEL          PIC  X(20).
+002900     05  RPT-TIME-VALUE          PIC  X(15).
+003000     05  FILLER                  PIC  X(45)  VALUE SPACES.
+003100 01  RPT-RESULT-LINE.
+003200     05  RPT-RESULT-LABEL        PIC  X(20).
+003300     05  RPT-RESULT-VALUE        PIC  X(10).
+003400     05  FILLER                  PIC  X(50)  VALUE SPACES.
