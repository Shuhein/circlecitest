@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    EXCEPT ���R�[�h���C�A�E�g�iFILE-EXCEPT�j                     *
+000400*                                                                 *
+000500******************************************************************
+000700 01  EXCPT-REC.
+000800     05  EXCPT-SOURCE-FILE       PIC  X(01).
+000900     05  EXCPT-ROOT-KEY          PIC  X(10).
+001000     05  EXCPT-SUB-KEY           PIC  X(10).
+001100     05  EXCPT-SUB2-KEY          PIC  X(10).
+001150     05  EXCPT-SUB3-KEY          PIC  X(10).
+001200     05  EXCPT-REASON            PIC  X(20).
