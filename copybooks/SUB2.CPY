@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SUB2 ���R�[�h���C�A�E�g�iFILE-C�j                            *
+000400*                                                                *
+000500******************************************************************
+000600 01  SUB2.
+000700     05  ROOT-KEY                PIC  X(10).
+000800     05  SUB-KEY                 PIC  X(10).
+000900     05  SUB2-KEY                PIC  X(10).
+001000     05  SUB2-DATA               PIC  X(30).
