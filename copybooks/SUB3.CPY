@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SUB3 ���R�[�h���C�A�E�g�iFILE-D�j                            *
+000400*                                                                *
+000500******************************************************************
+000600 01  SUB3.
+000700     05  ROOT-KEY                PIC  X(10).
+000800     05  SUB-KEY                 PIC  X(10).
+000900     05  SUB2-KEY                PIC  X(10).
+001000     05  SUB3-KEY                PIC  X(10).
+001100     05  SUB3-DATA               PIC  X(30).
