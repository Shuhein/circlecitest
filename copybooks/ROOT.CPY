@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*                                                                *
+000300*    ROOT ���R�[�h���C�A�E�g�iFILE-A�j                            *
+000400*                                                                *
+000500******************************************************************
+000600 01  ROOT.
+000700     05  ROOT-KEY                PIC  X(10).
+000800     05  ROOT-UPDATE-DATE        PIC  9(08).
+000900     05  ROOT-DATA               PIC  X(40).
