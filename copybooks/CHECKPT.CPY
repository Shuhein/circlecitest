@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CHECKPT ���R�[�h���C�A�E�g�iFILE-CHECKPT�j                     *
+000400*    ������������������           *
+000500*                                                                *
+000600******************************************************************
+000700 01  CKPT-REC.
+000800     05  CKPT-ROOT-KEY           PIC  X(10).
+000900     05  CKPT-COUNT-A            PIC  S9(11).
+001000     05  CKPT-COUNT-B            PIC  S9(11).
+001100     05  CKPT-COUNT-C            PIC  S9(11).
+001150     05  CKPT-COUNT-D            PIC  S9(11).
+001160     05  CKPT-REJECT-COUNT-B     PIC  S9(11).
+001170     05  CKPT-REJECT-COUNT-C     PIC  S9(11).
+001180     05  CKPT-REJECT-COUNT-D     PIC  S9(11).
+001190     05  CKPT-EXCEPT-COUNT       PIC  S9(11).
