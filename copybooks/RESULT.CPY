@@ -0,0 +1,44 @@
+000100******************************************************************
+000200*                                                                *
+000300*    RESULT ���R�[�h���C�A�E�g�iFILE-OUT-STATUS�j                 *
+000400*                                                                *
+000500******************************************************************
+000550 01  RUN-ID-REC.
+000560     05  RUN-ID                  PIC  X(16).
+000600 01  START-TIME.
+000700     05  S_HH                    PIC  9(02).
+000800     05  S_MM                    PIC  9(02).
+000900     05  S_SS                    PIC  9(02).
+001000     05  S_TT                    PIC  9(02).
+001100 01  END-TIME.
+001200     05  E_HH                    PIC  9(02).
+001300     05  E_MM                    PIC  9(02).
+001400     05  E_SS                    PIC  9(02).
+001500     05  E_TT                    PIC  9(02).
+001600 01  STIME                       PIC  9(09).
+001700 01  ETIME                       PIC  9(09).
+001800 01  XTIME                       PIC  9(09).
+001850 01  CTL-CHECK-REC.
+001855     05  CTL-CHECK-RESULT        PIC  X(02).
+001860     05  CTL-CHECK-EXPECT-A      PIC  9(09).
+001862     05  CTL-CHECK-ACTUAL-A      PIC  9(09).
+001864     05  CTL-CHECK-EXPECT-B      PIC  9(09).
+001866     05  CTL-CHECK-ACTUAL-B      PIC  9(09).
+001868     05  CTL-CHECK-EXPECT-C      PIC  9(09).
+001870     05  CTL-CHECK-ACTUAL-C      PIC  9(09).
+001872     05  CTL-CHECK-EXPECT-D      PIC  9(09).
+001874     05  CTL-CHECK-ACTUAL-D      PIC  9(09).
+001900 01  COUNT-A.
+002000     05  REC_COUNT-A             PIC  9(09).
+002100 01  COUNT-B.
+002200     05  REC_COUNT-B             PIC  9(09).
+002300 01  COUNT-C.
+002400     05  REC_COUNT-C             PIC  9(09).
+002450 01  COUNT-D.
+002460     05  REC_COUNT-D             PIC  9(09).
+002500 01  COUNT-TOTAL.
+002600     05  FILE-OUT-REC-CNT        PIC  9(09).
+002700 01  ERROR-REC.
+002800     05  ERR-FILE-NAME           PIC  X(30).
+002900     05  ERR-FILE-STATUS         PIC  X(02).
+003000     05  ERR-MESSAGE             PIC  X(40).
