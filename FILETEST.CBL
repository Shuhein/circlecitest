@@ -15,18 +15,46 @@
 001500 INPUT-OUTPUT           SECTION.
 001600 FILE-CONTROL.
 001700     SELECT   FILE-A
-001800               ASSIGN TO INPUTDATA1.
+001800               ASSIGN TO INPUTDATA1
+001810               FILE STATUS IS FS-FILE-A.
 001900     SELECT   FILE-B
-002000               ASSIGN TO INPUTDATA2.
+002000               ASSIGN TO INPUTDATA2
+002010               FILE STATUS IS FS-FILE-B.
 002100     SELECT   FILE-C
-002200               ASSIGN TO INPUTDATA3.
+002200               ASSIGN TO INPUTDATA3
+002210               FILE STATUS IS FS-FILE-C.
+002220     SELECT   FILE-D
+002230               ASSIGN TO INPUTDATA4
+002240               FILE STATUS IS FS-FILE-D.
 002300     SELECT   FILE-OUT-REC
 002400               ASSIGN TO OUTPUTDATA
-002500               ORGANIZATION IS LINE SEQUENTIAL.
+002500               ORGANIZATION IS LINE SEQUENTIAL
+002510               FILE STATUS IS FS-FILE-OUT-REC.
 002600     SELECT   FILE-OUT-STATUS
 002700               ASSIGN TO EXESTATUS
-002800               ORGANIZATION IS LINE SEQUENTIAL.
-002900
+002800               ORGANIZATION IS LINE SEQUENTIAL
+002810               FILE STATUS IS FS-FILE-OUT-STATUS.
+002900     SELECT   FILE-REJECT
+002910               ASSIGN TO REJECTDATA
+002920               ORGANIZATION IS LINE SEQUENTIAL
+002930               FILE STATUS IS FS-FILE-REJECT.
+002940     SELECT   FILE-REPORT
+002950               ASSIGN TO RUNRPT
+002960               ORGANIZATION IS LINE SEQUENTIAL
+002970               FILE STATUS IS FS-FILE-REPORT.
+002975     SELECT   FILE-CHECKPT
+002976               ASSIGN TO CHECKPT
+002977               ORGANIZATION IS LINE SEQUENTIAL
+002978               FILE STATUS IS FS-FILE-CHECKPT.
+002979     SELECT   FILE-EXCEPT
+002980               ASSIGN TO EXCPTDATA
+002981               ORGANIZATION IS LINE SEQUENTIAL
+002982               FILE STATUS IS FS-FILE-EXCEPT.
+002983     SELECT   FILE-CTLTOTAL
+002984               ASSIGN TO CTLTOTAL
+002985               ORGANIZATION IS LINE SEQUENTIAL
+002986               FILE STATUS IS FS-FILE-CTLTOTAL.
+002980
 003000 DATA                   DIVISION.
 003100 FILE                   SECTION.
 003200 FD  FILE-A.
@@ -38,12 +66,30 @@
 003800 FD  FILE-C.
 003900     COPY  SUB2     PREFIXING  IC-.
 004000
+004010 FD  FILE-D.
+004020     COPY  SUB3     PREFIXING  ID-.
+004030
 004100 FD  FILE-OUT-REC.
 004200     COPY  OUTFILE  PREFIXING  O1-.
 004300
 004400 FD  FILE-OUT-STATUS.
 004500     COPY  RESULT   PREFIXING  O2-.
-004600
+004510
+004520 FD  FILE-REJECT.
+004530     COPY  REJECT   PREFIXING  O3-.
+004540
+004550 FD  FILE-REPORT.
+004560     COPY  REPORT   PREFIXING  O4-.
+004570
+004580 FD  FILE-CHECKPT.
+004590     COPY  CHECKPT  PREFIXING  O5-.
+004595
+004596 FD  FILE-EXCEPT.
+004597     COPY  EXCEPT   PREFIXING  O6-.
+004598
+004599 FD  FILE-CTLTOTAL.
+004600     COPY  CTLTOTAL  PREFIXING  O7-.
+004601
 004700 WORKING-STORAGE        SECTION.
 004800******************************************************************
 004900*                                                                *
@@ -54,6 +100,7 @@
 005400 COPY  ROOT  PREFIXING  WA-.
 005500 01  WA-COUNTER    PIC  S9(11)  VALUE  ZERO.
 005600 01  WA-EOF-FLG    PIC   X      VALUE  ZERO.
+005650 01  WA-PREV-ROOT-KEY   PIC  X(10)  VALUE  LOW-VALUES.
 005700******************************************************************
 005800*                                                                *
 005900*    ���͍�Ɨ̈�                                                *
@@ -63,6 +110,7 @@
 006300 COPY  SUB  PREFIXING  WB-.
 006400 01  WB-COUNTER    PIC  S9(11)  VALUE  ZERO.
 006500 01  WB-EOF-FLG    PIC   X      VALUE  ZERO.
+006550 01  WB-PREV-KEY        PIC  X(20)  VALUE  LOW-VALUES.
 006600******************************************************************
 006700*                                                                *
 006800*    ���͍�Ɨ̈�                                                *
@@ -72,6 +120,17 @@
 007200 COPY  SUB2  PREFIXING  WC-.
 007300 01  WC-COUNTER    PIC  S9(11)  VALUE  ZERO.
 007400 01  WC-EOF-FLG    PIC   X      VALUE  ZERO.
+007405 01  WC-PREV-KEY        PIC  X(30)  VALUE  LOW-VALUES.
+007410******************************************************************
+007420*                                                                *
+007430*    ���͍�Ɨ̈�                                                *
+007440*                                                                *
+007450******************************************************************
+007460*D   FILE-D ���[�N�G���A
+007470 COPY  SUB3  PREFIXING  WD-.
+007480 01  WD-COUNTER    PIC  S9(11)  VALUE  ZERO.
+007490 01  WD-EOF-FLG    PIC   X      VALUE  ZERO.
+007495 01  WD-PREV-KEY        PIC  X(40)  VALUE  LOW-VALUES.
 007500******************************************************************
 007600*                                                                *
 007700*    �o�͍�Ɨ̈�                                            *
@@ -90,8 +149,93 @@
 009000 COPY  RESULT  PREFIXING  W2-.
 009100 01  W2-COUNTER    PIC  S9(11)  VALUE  ZERO.
 009200 01  W2-EOF-FLG    PIC   X      VALUE  ZERO.
+009205 01  W2-RUNID-ENV-NAME  PIC  X(05)  VALUE  "RUNID".
+009210******************************************************************
+009220*                                                                *
+009230*    �ޔ��i�I�[�t�@���j��Ɨ̈�                                *
+009240*                                                                *
+009250******************************************************************
+009260*D   FILE-REJECT ���[�N�G���A
+009270 COPY  REJECT  PREFIXING  W3-.
+009280 01  WB-REJECT-COUNTER  PIC  S9(11)  VALUE  ZERO.
+009290 01  WC-REJECT-COUNTER  PIC  S9(11)  VALUE  ZERO.
+009295 01  WD-REJECT-COUNTER  PIC  S9(11)  VALUE  ZERO.
 009300
-009400 PROCEDURE              DIVISION.
+009302******************************************************************
+009304*                                                                *
+009306*    ���s���\����Ɨ̈�iFILE-REPORT�j                          *
+009308*                                                                *
+009310******************************************************************
+009312*D   FILE-REPORT ���[�N�G���A
+009314 COPY  REPORT  PREFIXING  W4-.
+009316 01  W4-RUN-DATE             PIC  9(08).
+009317 01  W4-RUN-DATE-R           REDEFINES  W4-RUN-DATE.
+009320     05  W4-RUN-YYYY         PIC  9(04).
+009325     05  W4-RUN-MM           PIC  9(02).
+009328     05  W4-RUN-DD           PIC  9(02).
+009318
+009329******************************************************************
+009331*                                                                *
+009332*    ���J�|�C���g��Ɨ̈�iFILE-CHECKPT�j                          *
+009333*                                                                *
+009334******************************************************************
+009335*D   FILE-CHECKPT ���[�N�G���A
+009336 COPY  CHECKPT PREFIXING  W5-.
+009337 01  WK-CKPT-INTERVAL        PIC  9(05)  VALUE  1000.
+009338 01  WK-CKPT-QUOT            PIC  9(09).
+009339 01  WK-CKPT-REM             PIC  9(05).
+009340 01  WK-CKPT-EOF-FLG         PIC   X     VALUE  ZERO.
+009341******************************************************************
+009342*                                                                *
+009343*    ���J�|�C���g��Ɨ̈�iFILE-EXCEPT �j                          *
+009344*                                                                *
+009345******************************************************************
+009346*D   FILE-EXCEPT ���[�N�G���A
+009347 COPY  EXCEPT  PREFIXING  W6-.
+009348 01  WK-EXCEPTION-COUNTER   PIC  S9(11)  VALUE  ZERO.
+009349 01  WK-ROOT-VALID-FLG      PIC   X      VALUE  ZERO.
+009350 01  WK-SUB-VALID-FLG       PIC   X      VALUE  ZERO.
+009351 01  WK-SUB2-VALID-FLG      PIC   X      VALUE  ZERO.
+009352 01  WK-SUB3-VALID-FLG      PIC   X      VALUE  ZERO.
+009353******************************************************************
+009354*                                                                 *
+009355*    ���J�|�C���g��Ɨ̈�iFILE-CTLTOTAL �j                          *
+009356*                                                                 *
+009357******************************************************************
+009358*D   FILE-CTLTOTAL ���[�N�G���A
+009359 COPY  CTLTOTAL  PREFIXING  W7-.
+009360 01  WK-CTL-MISMATCH-FLG   PIC   X      VALUE  ZERO.
+009319******************************************************************
+009320*                                                                *
+009330*    FILE STATUS ��Ɨ̈�                                        *
+009340*                                                                *
+009350******************************************************************
+009360 01  FS-FILE-A               PIC  X(02)  VALUE  "00".
+009370 01  FS-FILE-B               PIC  X(02)  VALUE  "00".
+009380 01  FS-FILE-C               PIC  X(02)  VALUE  "00".
+009385 01  FS-FILE-D               PIC  X(02)  VALUE  "00".
+009390 01  FS-FILE-OUT-REC         PIC  X(02)  VALUE  "00".
+009400 01  FS-FILE-OUT-STATUS      PIC  X(02)  VALUE  "00".
+009410 01  FS-FILE-REJECT          PIC  X(02)  VALUE  "00".
+009412 01  FS-FILE-REPORT          PIC  X(02)  VALUE  "00".
+009413 01  FS-FILE-CHECKPT         PIC  X(02)  VALUE  "00".
+009414 01  FS-FILE-EXCEPT         PIC  X(02)  VALUE  "00".
+009415 01  FS-FILE-CTLTOTAL       PIC  X(02)  VALUE  "00".
+009420 01  WK-EXESTATUS-OPEN-FLG   PIC  X(01)  VALUE  "0".
+009430     88  EXESTATUS-IS-OPEN            VALUE  "1".
+009431 01  WK-RESTART-MODE-FLG     PIC  X(01)  VALUE  "0".
+009432     88  RESTART-MODE                  VALUE  "1".
+009435 01  WK-FASTFWD-FLG          PIC  X(01)  VALUE  "0".
+009436     88  FASTFWD-IN-PROGRESS           VALUE  "1".
+009433 01  WK-RESTART-ENV-NAME     PIC  X(07)  VALUE  "RESTART".
+009434 01  WK-RESTART-ENV-VALUE    PIC  X(01).
+009435 01  WK-FROMDATE-ENV-NAME    PIC  X(08)  VALUE  "FROMDATE".
+009436 01  WK-FROMDATE-ENV-VALUE   PIC  X(08).
+009437 01  WK-FROMDATE             PIC  9(08)  VALUE  ZERO.
+009438 01  WK-DATE-SKIP-HIGH-KEY   PIC  X(10)  VALUE  LOW-VALUES.
+009439 01  WK-DATE-SKIP-LOW-KEY    PIC  X(10)  VALUE  LOW-VALUES.
+009440
+009500 PROCEDURE              DIVISION.
 009500*
 009600******************************************************************
 009700*                                                                *
@@ -106,43 +250,287 @@
 010600
 010700     OPEN  INPUT   FILE-A
 010800                   FILE-B
-010900                   FILE-C.
-011000     OPEN  OUTPUT  FILE-OUT-REC.
+010900                   FILE-C
+010905                   FILE-D.
+010910     IF  FS-FILE-A  NOT =  "00"
+010920         MOVE "FILE-A(INPUTDATA1)"   TO  W2-ERR-FILE-NAME
+010930         MOVE FS-FILE-A              TO  W2-ERR-FILE-STATUS
+010940         MOVE "OPEN INPUT FAILED"    TO  W2-ERR-MESSAGE
+010950         PERFORM ERROR-PROC
+010960     END-IF.
+010970     IF  FS-FILE-B  NOT =  "00"
+010980         MOVE "FILE-B(INPUTDATA2)"   TO  W2-ERR-FILE-NAME
+010990         MOVE FS-FILE-B              TO  W2-ERR-FILE-STATUS
+011000         MOVE "OPEN INPUT FAILED"    TO  W2-ERR-MESSAGE
+011010         PERFORM ERROR-PROC
+011020     END-IF.
+011030     IF  FS-FILE-C  NOT =  "00"
+011040         MOVE "FILE-C(INPUTDATA3)"   TO  W2-ERR-FILE-NAME
+011050         MOVE FS-FILE-C              TO  W2-ERR-FILE-STATUS
+011060         MOVE "OPEN INPUT FAILED"    TO  W2-ERR-MESSAGE
+011070         PERFORM ERROR-PROC
+011080     END-IF.
+011081     IF  FS-FILE-D  NOT =  "00"
+011082         MOVE "FILE-D(INPUTDATA4)"   TO  W2-ERR-FILE-NAME
+011083         MOVE FS-FILE-D              TO  W2-ERR-FILE-STATUS
+011084         MOVE "OPEN INPUT FAILED"    TO  W2-ERR-MESSAGE
+011085         PERFORM ERROR-PROC
+011086     END-IF.
+011087     IF  RESTART-MODE
+011088         OPEN  EXTEND  FILE-OUT-REC
+011089     ELSE
+011090         OPEN  OUTPUT  FILE-OUT-REC
+011091     END-IF.
+011100     IF  FS-FILE-OUT-REC  NOT =  "00"
+011110         MOVE "FILE-OUT-REC(OUTPUTDATA)" TO  W2-ERR-FILE-NAME
+011120         MOVE FS-FILE-OUT-REC        TO  W2-ERR-FILE-STATUS
+011130         MOVE "OPEN OUTPUT FAILED"   TO  W2-ERR-MESSAGE
+011140         PERFORM ERROR-PROC
+011150     END-IF.
+011161     IF  RESTART-MODE
+011162         OPEN  EXTEND  FILE-REJECT
+011163     ELSE
+011164         OPEN  OUTPUT  FILE-REJECT
+011165     END-IF.
+011170     IF  FS-FILE-REJECT  NOT =  "00"
+011180         MOVE "FILE-REJECT(REJECTDATA)"  TO  W2-ERR-FILE-NAME
+011190         MOVE FS-FILE-REJECT         TO  W2-ERR-FILE-STATUS
+011200         MOVE "OPEN OUTPUT FAILED"   TO  W2-ERR-MESSAGE
+011210         PERFORM ERROR-PROC
+011220     END-IF.
+011218     IF  RESTART-MODE
+011219         OPEN  EXTEND  FILE-EXCEPT
+011191     ELSE
+011192         OPEN  OUTPUT  FILE-EXCEPT
+011193     END-IF.
+011212     IF  FS-FILE-EXCEPT  NOT =  "00"
+011213         MOVE "FILE-EXCEPT(EXCPTDATA)"  TO  W2-ERR-FILE-NAME
+011214         MOVE FS-FILE-EXCEPT         TO  W2-ERR-FILE-STATUS
+011215         MOVE "OPEN OUTPUT FAILED"   TO  W2-ERR-MESSAGE
+011216         PERFORM ERROR-PROC
+011217     END-IF.
 011100
+011221     IF  RESTART-MODE
+011222         OPEN  INPUT  FILE-CHECKPT
+011223         IF  FS-FILE-CHECKPT  NOT =  "00"
+011224           MOVE "FILE-CHECKPT(CHECKPT)"  TO  W2-ERR-FILE-NAME
+011225           MOVE FS-FILE-CHECKPT        TO  W2-ERR-FILE-STATUS
+011226           MOVE "OPEN INPUT FAILED"    TO  W2-ERR-MESSAGE
+011227           PERFORM ERROR-PROC
+011228         END-IF
+011229         PERFORM  UNTIL  WK-CKPT-EOF-FLG  =  "1"
+011230           READ  FILE-CHECKPT
+011231             AT END
+011232               MOVE "1" TO WK-CKPT-EOF-FLG
+011233             NOT AT END
+011234               MOVE  O5-CKPT-REC  TO  W5-CKPT-REC
+011235           END-READ
+011236           IF  FS-FILE-CHECKPT NOT = "00" AND
+011237               FS-FILE-CHECKPT NOT = "10"
+011238             MOVE "FILE-CHECKPT(CHECKPT)"  TO  W2-ERR-FILE-NAME
+011239             MOVE FS-FILE-CHECKPT        TO  W2-ERR-FILE-STATUS
+011240             MOVE "READ FAILED"          TO  W2-ERR-MESSAGE
+011241             PERFORM ERROR-PROC
+011242           END-IF
+011243         END-PERFORM
+011244         CLOSE  FILE-CHECKPT
+011245         IF  FS-FILE-CHECKPT  NOT =  "00"
+011246           MOVE "FILE-CHECKPT(CHECKPT)"  TO  W2-ERR-FILE-NAME
+011247           MOVE FS-FILE-CHECKPT        TO  W2-ERR-FILE-STATUS
+011248           MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+011249           PERFORM ERROR-PROC
+011250         END-IF
+011251         MOVE  W5-CKPT-COUNT-A  TO  WA-COUNTER
+011252         MOVE  W5-CKPT-COUNT-B  TO  WB-COUNTER
+011253         MOVE  W5-CKPT-COUNT-C  TO  WC-COUNTER
+011254        MOVE  W5-CKPT-COUNT-D  TO  WD-COUNTER
+011256         MOVE  W5-CKPT-REJECT-COUNT-B  TO  WB-REJECT-COUNTER
+011257         MOVE  W5-CKPT-REJECT-COUNT-C  TO  WC-REJECT-COUNTER
+011258         MOVE  W5-CKPT-REJECT-COUNT-D  TO  WD-REJECT-COUNTER
+011259         MOVE  W5-CKPT-EXCEPT-COUNT    TO  WK-EXCEPTION-COUNTER
+011254         OPEN  EXTEND  FILE-CHECKPT
+011255         IF  FS-FILE-CHECKPT  NOT =  "00"
+011256           MOVE "FILE-CHECKPT(CHECKPT)"  TO  W2-ERR-FILE-NAME
+011257           MOVE FS-FILE-CHECKPT        TO  W2-ERR-FILE-STATUS
+011258           MOVE "OPEN EXTEND FAILED"   TO  W2-ERR-MESSAGE
+011259           PERFORM ERROR-PROC
+011260         END-IF
+011261     ELSE
+011262         OPEN  OUTPUT  FILE-CHECKPT
+011263         IF  FS-FILE-CHECKPT  NOT =  "00"
+011264           MOVE "FILE-CHECKPT(CHECKPT)"  TO  W2-ERR-FILE-NAME
+011265           MOVE FS-FILE-CHECKPT        TO  W2-ERR-FILE-STATUS
+011266           MOVE "OPEN OUTPUT FAILED"   TO  W2-ERR-MESSAGE
+011267           PERFORM ERROR-PROC
+011268         END-IF
+011269     END-IF.
+011197     IF  RESTART-MODE
+011198         MOVE  "1"  TO  WK-FASTFWD-FLG
+011199     END-IF.
 011200     PERFORM  ROOT-READ-PROC.
 011300     PERFORM  SUB-READ-PROC.
 011400     PERFORM  SUB2-READ-PROC.
+011401     PERFORM  SUB3-READ-PROC.
 011500
+011510     IF  RESTART-MODE
+011520         PERFORM  UNTIL  WA-EOF-FLG = "1"  OR
+011530                         WA-ROOT-KEY  >  W5-CKPT-ROOT-KEY
+011540             PERFORM  ROOT-READ-PROC
+011550         END-PERFORM
+011551         IF  WA-EOF-FLG  NOT =  "1"
+011552             ADD  1  TO  WA-COUNTER
+011553         END-IF
+011560         PERFORM  UNTIL  WB-EOF-FLG = "1"  OR
+011570                         WB-ROOT-KEY  >  W5-CKPT-ROOT-KEY
+011580             PERFORM  SUB-READ-PROC
+011590         END-PERFORM
+011591         IF  WB-EOF-FLG  NOT =  "1"
+011592             ADD  1  TO  WB-COUNTER
+011593         END-IF
+011595         PERFORM  UNTIL  WC-EOF-FLG = "1"  OR
+011596                         WC-ROOT-KEY  >  W5-CKPT-ROOT-KEY
+011597             PERFORM  SUB2-READ-PROC
+011598         END-PERFORM
+011598         IF  WC-EOF-FLG  NOT =  "1"
+011598             ADD  1  TO  WC-COUNTER
+011598         END-IF
+011599        PERFORM  UNTIL  WD-EOF-FLG = "1"  OR
+011600                        WD-ROOT-KEY  >  W5-CKPT-ROOT-KEY
+011601            PERFORM  SUB3-READ-PROC
+011602        END-PERFORM
+011602        IF  WD-EOF-FLG  NOT =  "1"
+011602            ADD  1  TO  WD-COUNTER
+011602        END-IF
+011599     END-IF.
+011603     MOVE  "0"  TO  WK-FASTFWD-FLG.
 011600     PERFORM UNTIL WA-EOF-FLG = "1"
 011700
 011800         PERFORM ROOT-WRITE-PROC
 011900
 012000         PERFORM UNTIL ( WB-EOF-FLG  = "1" OR
-012100                         WB-ROOT-KEY NOT = WA-ROOT-KEY )
-012200
+012100                         WB-ROOT-KEY  >  WA-ROOT-KEY )
+012110
+012120             IF  WB-ROOT-KEY  <  WA-ROOT-KEY
+012130                 PERFORM  SUB-REJECT-PROC
+012140                 PERFORM  SUB-READ-PROC
+012150             ELSE
 012300             PERFORM SUB-WRITE-PROC
 012400
 012500             PERFORM UNTIL (WC-EOF-FLG = "1" OR
-012600                            WC-SUB-KEY NOT = WB-SUB-KEY )
-012700
-012800               PERFORM  SUB2-WRITE-PROC
-012900               PERFORM  SUB2-READ-PROC
+012600                            WC-SUB-KEY  >  WB-SUB-KEY )
+012610
+012620               IF  WC-SUB-KEY  <  WB-SUB-KEY
+012630                   PERFORM  SUB2-REJECT-PROC
+012640                   PERFORM  SUB2-READ-PROC
+012650               ELSE
+012800                 PERFORM  SUB2-WRITE-PROC
+012810
+012820                 PERFORM  UNTIL (WD-EOF-FLG = "1" OR
+012830                                 WD-SUB2-KEY > WC-SUB2-KEY)
+012840
+012850                   IF  WD-SUB2-KEY  <  WC-SUB2-KEY
+012860                       PERFORM  SUB3-REJECT-PROC
+012870                       PERFORM  SUB3-READ-PROC
+012880                   ELSE
+012885                       PERFORM  SUB3-WRITE-PROC
+012890                       PERFORM  SUB3-READ-PROC
+012895                   END-IF
+012898
+012899                 END-PERFORM
+012900                 PERFORM  SUB2-READ-PROC
+012660               END-IF
 013000
 013100             END-PERFORM
 013200
 013300             PERFORM  SUB-READ-PROC
+013160             END-IF
 013400
 013500         END-PERFORM
 013600
+013610         DIVIDE  WA-COUNTER  BY  WK-CKPT-INTERVAL
+013620                 GIVING     WK-CKPT-QUOT
+013630                 REMAINDER  WK-CKPT-REM
+013640         END-DIVIDE
+013650         IF  WK-CKPT-REM  =  ZERO
+013660             PERFORM  CHECKPOINT-WRITE-PROC
+013670         END-IF
+013680
 013700         PERFORM  ROOT-READ-PROC
 013800
 013900     END-PERFORM.
+013910
+013920*    ���[�g�̌����Ȃ��܂܎c���� SUB/SUB2 ���I�[�t�@���Ƃ��ĔZ�o
+013930     PERFORM UNTIL WB-EOF-FLG = "1"
+013940         PERFORM  SUB-REJECT-PROC
+013950         PERFORM  SUB-READ-PROC
+013960     END-PERFORM.
+013970
+013980     PERFORM UNTIL WC-EOF-FLG = "1"
+013990         PERFORM  SUB2-REJECT-PROC
+013995         PERFORM  SUB2-READ-PROC
+013999     END-PERFORM.
+014000 
+014001    PERFORM UNTIL WD-EOF-FLG = "1"
+014002        PERFORM  SUB3-REJECT-PROC
+014003        PERFORM  SUB3-READ-PROC
+014004    END-PERFORM.
 014000
 014100     CLOSE  FILE-A
 014200            FILE-B
-014300            FILE-C.
-014400     CLOSE  FILE-OUT-REC.
-014500
+014300            FILE-C
+014305            FILE-D.
+014310     IF  FS-FILE-A  NOT =  "00"
+014320         MOVE "FILE-A(INPUTDATA1)"   TO  W2-ERR-FILE-NAME
+014330         MOVE FS-FILE-A              TO  W2-ERR-FILE-STATUS
+014340         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+014350         PERFORM ERROR-PROC
+014360     END-IF.
+014370     IF  FS-FILE-B  NOT =  "00"
+014380         MOVE "FILE-B(INPUTDATA2)"   TO  W2-ERR-FILE-NAME
+014390         MOVE FS-FILE-B              TO  W2-ERR-FILE-STATUS
+014400         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+014410         PERFORM ERROR-PROC
+014420     END-IF.
+014430     IF  FS-FILE-C  NOT =  "00"
+014440         MOVE "FILE-C(INPUTDATA3)"   TO  W2-ERR-FILE-NAME
+014450         MOVE FS-FILE-C              TO  W2-ERR-FILE-STATUS
+014460         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+014470         PERFORM ERROR-PROC
+014480     END-IF.
+014481     IF  FS-FILE-D  NOT =  "00"
+014482         MOVE "FILE-D(INPUTDATA4)"   TO  W2-ERR-FILE-NAME
+014483         MOVE FS-FILE-D              TO  W2-ERR-FILE-STATUS
+014484         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+014485         PERFORM ERROR-PROC
+014486     END-IF.
+014490     CLOSE  FILE-OUT-REC.
+014500     IF  FS-FILE-OUT-REC  NOT =  "00"
+014510         MOVE "FILE-OUT-REC(OUTPUTDATA)" TO  W2-ERR-FILE-NAME
+014520         MOVE FS-FILE-OUT-REC        TO  W2-ERR-FILE-STATUS
+014530         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+014540         PERFORM ERROR-PROC
+014550     END-IF.
+014560     CLOSE  FILE-REJECT.
+014570     IF  FS-FILE-REJECT  NOT =  "00"
+014580         MOVE "FILE-REJECT(REJECTDATA)"  TO  W2-ERR-FILE-NAME
+014590         MOVE FS-FILE-REJECT         TO  W2-ERR-FILE-STATUS
+014600         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+014610         PERFORM ERROR-PROC
+014620     END-IF.
+014621     CLOSE  FILE-EXCEPT.
+014622     IF  FS-FILE-EXCEPT  NOT =  "00"
+014623         MOVE "FILE-EXCEPT(EXCPTDATA)"  TO  W2-ERR-FILE-NAME
+014624         MOVE FS-FILE-EXCEPT         TO  W2-ERR-FILE-STATUS
+014625         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+014626         PERFORM ERROR-PROC
+014627     END-IF.
+014625     CLOSE  FILE-CHECKPT.
+014626     IF  FS-FILE-CHECKPT  NOT =  "00"
+014627         MOVE "FILE-CHECKPT(CHECKPT)"  TO  W2-ERR-FILE-NAME
+014628         MOVE FS-FILE-CHECKPT          TO  W2-ERR-FILE-STATUS
+014629         MOVE "CLOSE FAILED"           TO  W2-ERR-MESSAGE
+014630         PERFORM ERROR-PROC
+014631     END-IF.
 014600     PERFORM SYURYO-PROC.
 014700
 014800     STOP     RUN.
@@ -155,13 +543,65 @@
 015500 ROOT-READ-PROC SECTION.
 015600*G   ROOT ���͏���
 015700 ROOT-READ-010.
-015800     READ  FILE-A
-015900       AT END
-016000         MOVE "1" TO WA-EOF-FLG
-016100       NOT AT END
-016200         ADD 1 TO WA-COUNTER
-016300         MOVE IA-ROOT TO WA-ROOT
-016400     END-READ.
+015701     MOVE  "0"  TO  WK-ROOT-VALID-FLG.
+015702     MOVE  LOW-VALUES  TO  WK-DATE-SKIP-HIGH-KEY.
+015703     MOVE  LOW-VALUES  TO  WK-DATE-SKIP-LOW-KEY.
+015710     PERFORM  WITH TEST AFTER  UNTIL
+015720         WA-EOF-FLG  =  "1"  OR  WK-ROOT-VALID-FLG  =  "1"
+015800         READ  FILE-A
+015900           AT END
+016000             MOVE "1" TO WA-EOF-FLG
+016100           NOT AT END
+016210             IF  NOT  FASTFWD-IN-PROGRESS
+016220                 ADD 1 TO WA-COUNTER
+016230             END-IF
+016300             MOVE IA-ROOT TO WA-ROOT
+016400         END-READ
+016410         IF  FS-FILE-A  NOT =  "00"  AND  FS-FILE-A  NOT =  "10"
+016420             MOVE "FILE-A(INPUTDATA1)"   TO  W2-ERR-FILE-NAME
+016430             MOVE FS-FILE-A              TO  W2-ERR-FILE-STATUS
+016440             MOVE "READ FAILED"          TO  W2-ERR-MESSAGE
+016450             PERFORM ERROR-PROC
+016455         END-IF
+016456         IF  WA-EOF-FLG  =  "1"
+016457             MOVE  "1"  TO  WK-ROOT-VALID-FLG
+016458         ELSE
+016459           IF  WA-ROOT-KEY  <  WA-PREV-ROOT-KEY
+016459    IF  NOT  FASTFWD-IN-PROGRESS
+016460               MOVE  "A"               TO  W6-EXCPT-SOURCE-FILE
+016461               MOVE  WA-ROOT-KEY        TO  W6-EXCPT-ROOT-KEY
+016462               MOVE  SPACES             TO  W6-EXCPT-SUB-KEY
+016463               MOVE  SPACES             TO  W6-EXCPT-SUB2-KEY
+016464               MOVE  SPACES             TO  W6-EXCPT-SUB3-KEY
+016465               MOVE  "OUT OF SEQUENCE"  TO  W6-EXCPT-REASON
+016466               PERFORM  EXCEPTION-PROC
+016466    END-IF
+016467           ELSE
+016468             IF  WA-ROOT-KEY  =  WA-PREV-ROOT-KEY
+016468    IF  NOT  FASTFWD-IN-PROGRESS
+016469                 MOVE  "A"               TO  W6-EXCPT-SOURCE-FILE
+016470                 MOVE  WA-ROOT-KEY        TO  W6-EXCPT-ROOT-KEY
+016471                 MOVE  SPACES             TO  W6-EXCPT-SUB-KEY
+016472                 MOVE  SPACES             TO  W6-EXCPT-SUB2-KEY
+016473                 MOVE  SPACES             TO  W6-EXCPT-SUB3-KEY
+016474                 MOVE  "DUPLICATE KEY"    TO  W6-EXCPT-REASON
+016475                 PERFORM  EXCEPTION-PROC
+016475    END-IF
+016476             ELSE
+016477                 MOVE  WA-ROOT-KEY  TO  WA-PREV-ROOT-KEY
+016478                 IF  WK-FROMDATE  =  ZERO  OR
+016479                     WA-ROOT-UPDATE-DATE  NOT <  WK-FROMDATE
+016480                     MOVE  "1"  TO  WK-ROOT-VALID-FLG
+016485                 ELSE
+016487                 IF  WK-DATE-SKIP-HIGH-KEY  =  LOW-VALUES
+016488                   MOVE WA-ROOT-KEY TO WK-DATE-SKIP-LOW-KEY
+016489                 END-IF
+016486                 MOVE  WA-ROOT-KEY  TO  WK-DATE-SKIP-HIGH-KEY
+016481                 END-IF
+016482             END-IF
+016483           END-IF
+016484         END-IF
+016458     END-PERFORM.
 016500 ROOT-READ-999.
 016600 EXIT.
 016700                                                             SKIP3
@@ -173,13 +613,55 @@
 017300 SUB-READ-PROC SECTION.
 017400*G   SUB ���͏���
 017500 SUB-READ-010.
-017600     READ  FILE-B
-017700       AT END
-017800         MOVE "1" TO WB-EOF-FLG
-017900       NOT AT END
-018000         ADD 1 TO WB-COUNTER
-018100         MOVE IB-SUB TO WB-SUB
-018200     END-READ.
+017501     MOVE  "0"  TO  WK-SUB-VALID-FLG.
+017510     PERFORM  WITH TEST AFTER  UNTIL
+017511         WB-EOF-FLG  =  "1"  OR  WK-SUB-VALID-FLG  =  "1"
+017600         READ  FILE-B
+017700           AT END
+017800             MOVE "1" TO WB-EOF-FLG
+017900           NOT AT END
+018010             IF  NOT  FASTFWD-IN-PROGRESS
+018020                 ADD 1 TO WB-COUNTER
+018030             END-IF
+018100             MOVE IB-SUB TO WB-SUB
+018200         END-READ
+018210         IF  FS-FILE-B  NOT =  "00"  AND  FS-FILE-B  NOT =  "10"
+018220             MOVE "FILE-B(INPUTDATA2)"   TO  W2-ERR-FILE-NAME
+018230             MOVE FS-FILE-B              TO  W2-ERR-FILE-STATUS
+018240             MOVE "READ FAILED"          TO  W2-ERR-MESSAGE
+018250             PERFORM ERROR-PROC
+018260         END-IF
+018261         IF  WB-EOF-FLG  =  "1"
+018262             MOVE  "1"  TO  WK-SUB-VALID-FLG
+018263         ELSE
+018264           IF  WB-SUB(1:20)  <  WB-PREV-KEY
+018264  IF  NOT  FASTFWD-IN-PROGRESS
+018265               MOVE  "B"                TO  W6-EXCPT-SOURCE-FILE
+018266               MOVE  WB-ROOT-KEY         TO  W6-EXCPT-ROOT-KEY
+018267               MOVE  WB-SUB-KEY          TO  W6-EXCPT-SUB-KEY
+018268               MOVE  SPACES              TO  W6-EXCPT-SUB2-KEY
+018269               MOVE  SPACES              TO  W6-EXCPT-SUB3-KEY
+018270               MOVE  "OUT OF SEQUENCE"   TO  W6-EXCPT-REASON
+018271               PERFORM  EXCEPTION-PROC
+018271    END-IF
+018272           ELSE
+018273             IF  WB-SUB(1:20)  =  WB-PREV-KEY
+018273    IF  NOT  FASTFWD-IN-PROGRESS
+018274                 MOVE  "B"                TO  W6-EXCPT-SOURCE-FILE
+018275                 MOVE  WB-ROOT-KEY         TO  W6-EXCPT-ROOT-KEY
+018276                 MOVE  WB-SUB-KEY          TO  W6-EXCPT-SUB-KEY
+018277                 MOVE  SPACES              TO  W6-EXCPT-SUB2-KEY
+018278                 MOVE  SPACES              TO  W6-EXCPT-SUB3-KEY
+018279                 MOVE  "DUPLICATE KEY"     TO  W6-EXCPT-REASON
+018280                 PERFORM  EXCEPTION-PROC
+018280    END-IF
+018281             ELSE
+018282                 MOVE  WB-SUB(1:20)  TO  WB-PREV-KEY
+018283                 MOVE  "1"  TO  WK-SUB-VALID-FLG
+018284             END-IF
+018285           END-IF
+018286         END-IF
+018287     END-PERFORM.
 018300 SUB-READ-999.
 018400 EXIT.
 018500                                                             SKIP3
@@ -191,15 +673,117 @@
 019100 SUB2-READ-PROC SECTION.
 019200*G   SUB ���͏���
 019300 SUB2-READ-010.
-019400     READ  FILE-C
-019500       AT END
-019600         MOVE "1" TO WC-EOF-FLG
-019700       NOT AT END
-019800         ADD 1 TO WC-COUNTER
-019900         MOVE IC-SUB2 TO WC-SUB2
-020000     END-READ.
+019301     MOVE  "0"  TO  WK-SUB2-VALID-FLG.
+019310     PERFORM  WITH TEST AFTER  UNTIL
+019311         WC-EOF-FLG  =  "1"  OR  WK-SUB2-VALID-FLG  =  "1"
+019400         READ  FILE-C
+019500           AT END
+019600             MOVE "1" TO WC-EOF-FLG
+019700           NOT AT END
+019810             IF  NOT  FASTFWD-IN-PROGRESS
+019820                 ADD 1 TO WC-COUNTER
+019830             END-IF
+019900             MOVE IC-SUB2 TO WC-SUB2
+020000         END-READ
+020010         IF  FS-FILE-C  NOT =  "00"  AND  FS-FILE-C  NOT =  "10"
+020020             MOVE "FILE-C(INPUTDATA3)"   TO  W2-ERR-FILE-NAME
+020030             MOVE FS-FILE-C              TO  W2-ERR-FILE-STATUS
+020040             MOVE "READ FAILED"          TO  W2-ERR-MESSAGE
+020050             PERFORM ERROR-PROC
+020060         END-IF
+020061         IF  WC-EOF-FLG  =  "1"
+020062             MOVE  "1"  TO  WK-SUB2-VALID-FLG
+020063         ELSE
+020064           IF  WC-SUB2(1:30)  <  WC-PREV-KEY
+020064    IF  NOT  FASTFWD-IN-PROGRESS
+020065               MOVE  "C"                TO  W6-EXCPT-SOURCE-FILE
+020066               MOVE  WC-ROOT-KEY         TO  W6-EXCPT-ROOT-KEY
+020067               MOVE  WC-SUB-KEY          TO  W6-EXCPT-SUB-KEY
+020068               MOVE  WC-SUB2-KEY         TO  W6-EXCPT-SUB2-KEY
+020069               MOVE  SPACES              TO  W6-EXCPT-SUB3-KEY
+020070               MOVE  "OUT OF SEQUENCE"   TO  W6-EXCPT-REASON
+020071               PERFORM  EXCEPTION-PROC
+020071    END-IF
+020072           ELSE
+020073             IF  WC-SUB2(1:30)  =  WC-PREV-KEY
+020073    IF  NOT  FASTFWD-IN-PROGRESS
+020074                 MOVE  "C"                TO  W6-EXCPT-SOURCE-FILE
+020075                 MOVE  WC-ROOT-KEY         TO  W6-EXCPT-ROOT-KEY
+020076                 MOVE  WC-SUB-KEY          TO  W6-EXCPT-SUB-KEY
+020077                 MOVE  WC-SUB2-KEY         TO  W6-EXCPT-SUB2-KEY
+020078                 MOVE  SPACES              TO  W6-EXCPT-SUB3-KEY
+020079                 MOVE  "DUPLICATE KEY"     TO  W6-EXCPT-REASON
+020080                 PERFORM  EXCEPTION-PROC
+020080    END-IF
+020081             ELSE
+020082                 MOVE  WC-SUB2(1:30)  TO  WC-PREV-KEY
+020083                 MOVE  "1"  TO  WK-SUB2-VALID-FLG
+020084             END-IF
+020085           END-IF
+020086         END-IF
+020087     END-PERFORM.
 020100 SUB2-READ-999.
 020200 EXIT.
+020250                                                             SKIP3
+020260******************************************************************
+020270*                                                                *
+020280*    SUB3���͏���                                                *
+020290*                                                                *
+020295******************************************************************
+020296 SUB3-READ-PROC SECTION.
+020297*G   SUB3 ���͏���
+020298 SUB3-READ-010.
+020313     MOVE  "0"  TO  WK-SUB3-VALID-FLG.
+020314     PERFORM  WITH TEST AFTER  UNTIL
+020315         WD-EOF-FLG  =  "1"  OR  WK-SUB3-VALID-FLG  =  "1"
+020299         READ  FILE-D
+020300          AT END
+020301            MOVE "1" TO WD-EOF-FLG
+020302          NOT AT END
+020961            IF  NOT  FASTFWD-IN-PROGRESS
+020962                ADD 1 TO WD-COUNTER
+020963            END-IF
+020304            MOVE ID-SUB3 TO WD-SUB3
+020305        END-READ
+020306        IF  FS-FILE-D  NOT =  "00"  AND  FS-FILE-D  NOT =  "10"
+020307            MOVE "FILE-D(INPUTDATA4)"   TO  W2-ERR-FILE-NAME
+020308            MOVE FS-FILE-D              TO  W2-ERR-FILE-STATUS
+020309            MOVE "READ FAILED"          TO  W2-ERR-MESSAGE
+020310            PERFORM ERROR-PROC
+020311        END-IF
+020316        IF  WD-EOF-FLG  =  "1"
+020317            MOVE  "1"  TO  WK-SUB3-VALID-FLG
+020318        ELSE
+020319          IF  WD-SUB3(1:40)  <  WD-PREV-KEY
+020319    IF  NOT  FASTFWD-IN-PROGRESS
+020320              MOVE  "D"                TO  W6-EXCPT-SOURCE-FILE
+020321              MOVE  WD-ROOT-KEY         TO  W6-EXCPT-ROOT-KEY
+020322              MOVE  WD-SUB-KEY          TO  W6-EXCPT-SUB-KEY
+020323              MOVE  WD-SUB2-KEY         TO  W6-EXCPT-SUB2-KEY
+020324              MOVE  WD-SUB3-KEY         TO  W6-EXCPT-SUB3-KEY
+020325              MOVE  "OUT OF SEQUENCE"   TO  W6-EXCPT-REASON
+020326              PERFORM  EXCEPTION-PROC
+020326    END-IF
+020327          ELSE
+020328            IF  WD-SUB3(1:40)  =  WD-PREV-KEY
+020328    IF  NOT  FASTFWD-IN-PROGRESS
+020329                MOVE  "D"                TO  W6-EXCPT-SOURCE-FILE
+020330                MOVE  WD-ROOT-KEY         TO  W6-EXCPT-ROOT-KEY
+020331                MOVE  WD-SUB-KEY          TO  W6-EXCPT-SUB-KEY
+020332                MOVE  WD-SUB2-KEY         TO  W6-EXCPT-SUB2-KEY
+020333                MOVE  WD-SUB3-KEY         TO  W6-EXCPT-SUB3-KEY
+020334                MOVE  "DUPLICATE KEY"     TO  W6-EXCPT-REASON
+020335                PERFORM  EXCEPTION-PROC
+020335    END-IF
+020336            ELSE
+020337                MOVE  WD-SUB3(1:40)  TO  WD-PREV-KEY
+020338                MOVE  "1"  TO  WK-SUB3-VALID-FLG
+020339            END-IF
+020340          END-IF
+020341        END-IF
+020342     END-PERFORM.
+020312 SUB3-READ-999.
+020313 EXIT.
 020300                                                             SKIP3
 020400******************************************************************
 020500*                                                                *
@@ -211,9 +795,16 @@
 021100 ROOT-WRITE-010.
 021200     INITIALIZE O1-OUTFILE.
 021300     MOVE WA-ROOT-KEY TO W1-ROOT-KEY.
+021350     MOVE "R"         TO W1-REC-TYPE.
 021400     MOVE W1-OUTFILE TO O1-OUTFILE.
 021500     WRITE O1-OUTFILE
 021600     END-WRITE.
+021610     IF  FS-FILE-OUT-REC  NOT =  "00"
+021620         MOVE "FILE-OUT-REC(OUTPUTDATA)" TO  W2-ERR-FILE-NAME
+021630         MOVE FS-FILE-OUT-REC        TO  W2-ERR-FILE-STATUS
+021640         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+021650         PERFORM ERROR-PROC
+021660     END-IF.
 021700     INITIALIZE W1-OUTFILE.
 021800 ROOT-WRITE-999.
 021900 EXIT.
@@ -227,10 +818,17 @@
 022700*G   SUB ���͏���
 022800 SUB-WRITE-010.
 022900     INITIALIZE O1-OUTFILE.
+022950     MOVE "S"         TO O1-REC-TYPE.
 023000     MOVE WB-ROOT-KEY TO O1-ROOT-KEY.
 023100     MOVE WB-SUB-KEY TO O1-SUB-KEY.
 023200     WRITE O1-OUTFILE
 023300     END-WRITE.
+023310     IF  FS-FILE-OUT-REC  NOT =  "00"
+023320         MOVE "FILE-OUT-REC(OUTPUTDATA)" TO  W2-ERR-FILE-NAME
+023330         MOVE FS-FILE-OUT-REC        TO  W2-ERR-FILE-STATUS
+023340         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+023350         PERFORM ERROR-PROC
+023360     END-IF.
 023400     INITIALIZE W1-OUTFILE.
 023500 SUB-WRITE-999.
 023600 EXIT.
@@ -244,27 +842,207 @@
 024400*G   SUB2 ���͏���
 024500 SUB2-WRITE-010.
 024600     INITIALIZE O1-OUTFILE.
+024650     MOVE "T"         TO W1-REC-TYPE.
 024700     MOVE WC-ROOT-KEY TO W1-ROOT-KEY.
 024800     MOVE WC-SUB-KEY  TO W1-SUB-KEY.
 024900     MOVE WC-SUB2-KEY TO W1-SUB2-KEY.
 025000     MOVE W1-OUTFILE TO O1-OUTFILE.
 025100     WRITE O1-OUTFILE
 025200     END-WRITE.
+025210     IF  FS-FILE-OUT-REC  NOT =  "00"
+025220         MOVE "FILE-OUT-REC(OUTPUTDATA)" TO  W2-ERR-FILE-NAME
+025230         MOVE FS-FILE-OUT-REC        TO  W2-ERR-FILE-STATUS
+025240         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+025250         PERFORM ERROR-PROC
+025260     END-IF.
 025300     INITIALIZE W1-OUTFILE.
 025400 SUB2-WRITE-999.
 025500 EXIT.
-025600                                                             SKIP3
-025700******************************************************************
-025800*                                                                *
-025900*    ��������                                                    *
-026000*                                                                *
-026100******************************************************************
+025502                                                             SKIP3
+025504******************************************************************
+025506*                                                                *
+025508*    SUB3�o�͏���                                                *
+025509*                                                                *
+025510******************************************************************
+025511 SUB3-WRITE-PROC SECTION.
+025512*G   SUB3 ���͏���
+025513 SUB3-WRITE-010.
+025514     INITIALIZE O1-OUTFILE.
+025515     MOVE "U"         TO W1-REC-TYPE.
+025516     MOVE WD-ROOT-KEY TO W1-ROOT-KEY.
+025517     MOVE WD-SUB-KEY  TO W1-SUB-KEY.
+025518     MOVE WD-SUB2-KEY TO W1-SUB2-KEY.
+025519     MOVE WD-SUB3-KEY TO W1-SUB3-KEY.
+025520     MOVE W1-OUTFILE TO O1-OUTFILE.
+025521     WRITE O1-OUTFILE
+025522     END-WRITE.
+025523     IF  FS-FILE-OUT-REC  NOT =  "00"
+025524         MOVE "FILE-OUT-REC(OUTPUTDATA)" TO  W2-ERR-FILE-NAME
+025525         MOVE FS-FILE-OUT-REC        TO  W2-ERR-FILE-STATUS
+025526         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+025527         PERFORM ERROR-PROC
+025528     END-IF.
+025529     INITIALIZE W1-OUTFILE.
+025530 SUB3-WRITE-999.
+025531 EXIT.
+025532                                                             SKIP3
+025533******************************************************************
+025534*                                                                *
+025535*    ���J�|�C���g�������i�ĊJ�p�j                                *
+025536*                                                                *
+025537******************************************************************
+025570 CHECKPOINT-WRITE-PROC SECTION.
+025580*G   ���J�|�C���g����
+025590 CHECKPOINT-WRITE-010.
+025600     MOVE  WA-ROOT-KEY   TO  W5-CKPT-ROOT-KEY.
+025610     MOVE  WA-COUNTER    TO  W5-CKPT-COUNT-A.
+025620     MOVE  WB-COUNTER    TO  W5-CKPT-COUNT-B.
+025630     MOVE  WC-COUNTER    TO  W5-CKPT-COUNT-C.
+025635     MOVE  WD-COUNTER    TO  W5-CKPT-COUNT-D.
+025636     MOVE  WB-REJECT-COUNTER  TO  W5-CKPT-REJECT-COUNT-B.
+025637     MOVE  WC-REJECT-COUNTER  TO  W5-CKPT-REJECT-COUNT-C.
+025638     MOVE  WD-REJECT-COUNTER  TO  W5-CKPT-REJECT-COUNT-D.
+025639     MOVE  WK-EXCEPTION-COUNTER  TO  W5-CKPT-EXCEPT-COUNT.
+025640     MOVE  W5-CKPT-REC   TO  O5-CKPT-REC.
+025650     WRITE O5-CKPT-REC.
+025660     IF  FS-FILE-CHECKPT  NOT =  "00"
+025670         MOVE "FILE-CHECKPT(CHECKPT)"  TO  W2-ERR-FILE-NAME
+025680         MOVE FS-FILE-CHECKPT          TO  W2-ERR-FILE-STATUS
+025690         MOVE "WRITE FAILED"           TO  W2-ERR-MESSAGE
+025700         PERFORM ERROR-PROC
+025710     END-IF.
+025720 CHECKPOINT-WRITE-999.
+025730 EXIT.
+293100                                                             SKIP3
+293200******************************************************************
+293300*                                                                *
+293400*    SUB REJECT PROC (orphan - no matching ROOT key)              *
+293500*                                                                *
+293600******************************************************************
+293700 SUB-REJECT-PROC SECTION.
+293800*G   SUB REJECT
+293900 SUB-REJECT-010.
+294000     INITIALIZE O3-REJECT.
+294100     MOVE "B"          TO W3-SOURCE-FILE.
+294200     MOVE WB-ROOT-KEY  TO W3-ROOT-KEY.
+294300     MOVE WB-SUB-KEY   TO W3-SUB-KEY.
+294340     IF  WK-DATE-SKIP-HIGH-KEY  NOT =  LOW-VALUES  AND
+294345         WB-ROOT-KEY  NOT <  WK-DATE-SKIP-LOW-KEY  AND
+294350         WB-ROOT-KEY  NOT >  WK-DATE-SKIP-HIGH-KEY
+294360         MOVE "SKIPPED-BY-DATE"       TO W3-REASON
+294370     ELSE
+294400         MOVE "NO MATCHING ROOT KEY" TO W3-REASON
+294380     END-IF.
+294500     MOVE W3-REJECT    TO O3-REJECT.
+294600     WRITE O3-REJECT
+294700     END-WRITE.
+294710     IF  FS-FILE-REJECT  NOT =  "00"
+294720         MOVE "FILE-REJECT(REJECTDATA)"  TO  W2-ERR-FILE-NAME
+294730         MOVE FS-FILE-REJECT         TO  W2-ERR-FILE-STATUS
+294740         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+294750         PERFORM ERROR-PROC
+294760     END-IF.
+294800     ADD 1 TO WB-REJECT-COUNTER.
+294900     INITIALIZE W3-REJECT.
+295000 SUB-REJECT-999.
+295100 EXIT.
+295200                                                             SKIP3
+295300******************************************************************
+295400*                                                                *
+295500*    SUB2 REJECT PROC (orphan - no matching SUB key)              *
+295600*                                                                *
+295700******************************************************************
+295800 SUB2-REJECT-PROC SECTION.
+295900*G   SUB2 REJECT
+296000 SUB2-REJECT-010.
+296100     INITIALIZE O3-REJECT.
+296200     MOVE "C"          TO W3-SOURCE-FILE.
+296300     MOVE WC-ROOT-KEY  TO W3-ROOT-KEY.
+296400     MOVE WC-SUB-KEY   TO W3-SUB-KEY.
+296500     MOVE WC-SUB2-KEY  TO W3-SUB2-KEY.
+296640     IF  WK-DATE-SKIP-HIGH-KEY  NOT =  LOW-VALUES  AND
+296645         WC-ROOT-KEY  NOT <  WK-DATE-SKIP-LOW-KEY  AND
+296650         WC-ROOT-KEY  NOT >  WK-DATE-SKIP-HIGH-KEY
+296660         MOVE "SKIPPED-BY-DATE"       TO W3-REASON
+296670     ELSE
+296600         MOVE "NO MATCHING SUB KEY" TO W3-REASON
+296680     END-IF.
+296700     MOVE W3-REJECT    TO O3-REJECT.
+296800     WRITE O3-REJECT
+296900     END-WRITE.
+296910     IF  FS-FILE-REJECT  NOT =  "00"
+296920         MOVE "FILE-REJECT(REJECTDATA)"  TO  W2-ERR-FILE-NAME
+296930         MOVE FS-FILE-REJECT         TO  W2-ERR-FILE-STATUS
+296940         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+296950         PERFORM ERROR-PROC
+296960     END-IF.
+297000     ADD 1 TO WC-REJECT-COUNTER.
+297100     INITIALIZE W3-REJECT.
+297200 SUB2-REJECT-999.
+297300 EXIT.
+297310                                                             SKIP3
+297320******************************************************************
+297330*                                                                *
+297340*    SUB3 REJECT PROC (orphan - no matching SUB2 key)             *
+297350*                                                                *
+297360******************************************************************
+297370 SUB3-REJECT-PROC SECTION.
+297380*G   SUB3 REJECT
+297390 SUB3-REJECT-010.
+297400     INITIALIZE O3-REJECT.
+297410     MOVE "D"          TO W3-SOURCE-FILE.
+297420     MOVE WD-ROOT-KEY  TO W3-ROOT-KEY.
+297430     MOVE WD-SUB-KEY   TO W3-SUB-KEY.
+297440     MOVE WD-SUB2-KEY  TO W3-SUB2-KEY.
+297445     MOVE WD-SUB3-KEY  TO W3-SUB3-KEY.
+297446     IF  WK-DATE-SKIP-HIGH-KEY  NOT =  LOW-VALUES  AND
+297448         WD-ROOT-KEY  NOT <  WK-DATE-SKIP-LOW-KEY  AND
+297450         WD-ROOT-KEY  NOT >  WK-DATE-SKIP-HIGH-KEY
+297452         MOVE "SKIPPED-BY-DATE"       TO W3-REASON
+297454     ELSE
+297460         MOVE "NO MATCHING SUB2 KEY" TO W3-REASON
+297456     END-IF.
+297470     MOVE W3-REJECT    TO O3-REJECT.
+297480     WRITE O3-REJECT
+297490     END-WRITE.
+297500     IF  FS-FILE-REJECT  NOT =  "00"
+297510         MOVE "FILE-REJECT(REJECTDATA)"  TO  W2-ERR-FILE-NAME
+297520         MOVE FS-FILE-REJECT         TO  W2-ERR-FILE-STATUS
+297530         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+297540         PERFORM ERROR-PROC
+297550     END-IF.
+297560     ADD 1 TO WD-REJECT-COUNTER.
+297570     INITIALIZE W3-REJECT.
+297580 SUB3-REJECT-999.
+297590 EXIT.
+297600                                                             SKIP3
+297700******************************************************************
+297800*                                                                *
+297900*    ��������                                                    *
+298000*                                                                *
+298100******************************************************************
 026200 JUNBI-PROC                        SECTION.
 026300*G   ��������
 026400 JUNBI-010.
 026500
 026600     ACCEPT W2-START-TIME FROM TIME.
-026700
+026610     DISPLAY W2-RUNID-ENV-NAME UPON ENVIRONMENT-NAME.
+026620     ACCEPT  W2-RUN-ID FROM ENVIRONMENT-VALUE.
+026630     IF  W2-RUN-ID  =  SPACES
+026640         MOVE  "DEFAULT"  TO  W2-RUN-ID
+026650     END-IF.
+026660     DISPLAY WK-RESTART-ENV-NAME UPON ENVIRONMENT-NAME.
+026670     ACCEPT  WK-RESTART-ENV-VALUE FROM ENVIRONMENT-VALUE.
+026680     IF  WK-RESTART-ENV-VALUE  =  "Y"  OR
+026685        WK-RESTART-ENV-VALUE  =  "y"
+026690         SET  RESTART-MODE  TO  TRUE
+026695     END-IF.
+026696     DISPLAY WK-FROMDATE-ENV-NAME UPON ENVIRONMENT-NAME.
+026697     ACCEPT  WK-FROMDATE-ENV-VALUE FROM ENVIRONMENT-VALUE.
+026698     IF  WK-FROMDATE-ENV-VALUE  NOT =  SPACES
+026699         MOVE  WK-FROMDATE-ENV-VALUE  TO  WK-FROMDATE
+026700     END-IF.
+026696
 026800 JUNBI-999.
 026900 EXIT.
 027000                                                             SKIP3
@@ -280,9 +1058,75 @@
 028000     ACCEPT W2-END-TIME FROM TIME.
 028100
 028200     OPEN   OUTPUT FILE-OUT-STATUS.
+028210     IF  FS-FILE-OUT-STATUS  NOT =  "00"
+028220         MOVE "FILE-OUT-STATUS(EXESTATUS)" TO  W2-ERR-FILE-NAME
+028230         MOVE FS-FILE-OUT-STATUS     TO  W2-ERR-FILE-STATUS
+028240         MOVE "OPEN OUTPUT FAILED"   TO  W2-ERR-MESSAGE
+028250         PERFORM ERROR-PROC
+028260     END-IF.
+028270     SET  EXESTATUS-IS-OPEN  TO  TRUE.
+028280
+028281     OPEN   OUTPUT FILE-REPORT.
+028282     IF  FS-FILE-REPORT  NOT =  "00"
+028283         MOVE "FILE-REPORT(RUNRPT)" TO  W2-ERR-FILE-NAME
+028284         MOVE FS-FILE-REPORT     TO  W2-ERR-FILE-STATUS
+028285         MOVE "OPEN OUTPUT FAILED"   TO  W2-ERR-MESSAGE
+028286         PERFORM ERROR-PROC
+028287     END-IF.
 028300
-028400     COMPUTE W1-COUNTER = WA-COUNTER + WB-COUNTER + WC-COUNTER.
+028400     COMPUTE W1-COUNTER = WA-COUNTER + WB-COUNTER + WC-COUNTER
+028410                                      + WD-COUNTER.
 028500
+028411     MOVE  "OK"  TO  W2-CTL-CHECK-RESULT.
+028412     OPEN  INPUT  FILE-CTLTOTAL.
+028413     IF  FS-FILE-CTLTOTAL  NOT =  "00"
+028414         MOVE "FILE-CTLTOTAL(CTLTOTAL)"  TO  W2-ERR-FILE-NAME
+028415         MOVE FS-FILE-CTLTOTAL       TO  W2-ERR-FILE-STATUS
+028416         MOVE "OPEN INPUT FAILED"    TO  W2-ERR-MESSAGE
+028417         PERFORM ERROR-PROC
+028418     END-IF.
+028419     READ  FILE-CTLTOTAL
+028420       AT END
+028421         MOVE "FILE-CTLTOTAL(CTLTOTAL)"  TO  W2-ERR-FILE-NAME
+028422         MOVE FS-FILE-CTLTOTAL       TO  W2-ERR-FILE-STATUS
+028423         MOVE "READ FAILED"          TO  W2-ERR-MESSAGE
+028424         PERFORM ERROR-PROC
+028424        NOT AT END
+028426        MOVE  O7-CTL-REC  TO  W7-CTL-REC
+028425     END-READ.
+028426     IF  FS-FILE-CTLTOTAL  NOT =  "00"  AND
+028460         FS-FILE-CTLTOTAL  NOT =  "10"
+028427         MOVE "FILE-CTLTOTAL(CTLTOTAL)"  TO  W2-ERR-FILE-NAME
+028428         MOVE FS-FILE-CTLTOTAL       TO  W2-ERR-FILE-STATUS
+028429         MOVE "READ FAILED"          TO  W2-ERR-MESSAGE
+028430         PERFORM ERROR-PROC
+028431     END-IF.
+028432     CLOSE  FILE-CTLTOTAL.
+028433     IF  FS-FILE-CTLTOTAL  NOT =  "00"
+028434         MOVE "FILE-CTLTOTAL(CTLTOTAL)"  TO  W2-ERR-FILE-NAME
+028435         MOVE FS-FILE-CTLTOTAL       TO  W2-ERR-FILE-STATUS
+028436         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+028437         PERFORM ERROR-PROC
+028438     END-IF.
+028439     IF  W7-CTL-COUNT-A  NOT =  WA-COUNTER  OR
+028440         W7-CTL-COUNT-B  NOT =  WB-COUNTER  OR
+028441         W7-CTL-COUNT-C  NOT =  WC-COUNTER  OR
+028442         W7-CTL-COUNT-D  NOT =  WD-COUNTER
+028443         MOVE "1"    TO  WK-CTL-MISMATCH-FLG
+028444         MOVE "NG"   TO  W2-CTL-CHECK-RESULT
+028445         DISPLAY "*** CONTROL TOTAL MISMATCH ***"
+028446         MOVE  1  TO  RETURN-CODE
+028447     END-IF.
+028448     MOVE  W7-CTL-COUNT-A  TO  W2-CTL-CHECK-EXPECT-A.
+028449     MOVE  WA-COUNTER      TO  W2-CTL-CHECK-ACTUAL-A.
+028450     MOVE  W7-CTL-COUNT-B  TO  W2-CTL-CHECK-EXPECT-B.
+028451     MOVE  WB-COUNTER      TO  W2-CTL-CHECK-ACTUAL-B.
+028452     MOVE  W7-CTL-COUNT-C  TO  W2-CTL-CHECK-EXPECT-C.
+028453     MOVE  WC-COUNTER      TO  W2-CTL-CHECK-ACTUAL-C.
+028454     MOVE  W7-CTL-COUNT-D  TO  W2-CTL-CHECK-EXPECT-D.
+028455     MOVE  WD-COUNTER      TO  W2-CTL-CHECK-ACTUAL-D.
+028456     DISPLAY "CONTROL TOTAL   : " W2-CTL-CHECK-RESULT.
+028457
 028600     COMPUTE W2-STIME = ((W2-S_HH * 360000) + (W2-S_MM * 6000)
 028700                                     + (W2-S_SS * 100) + W2-S_TT)
 028800     COMPUTE W2-ETIME = ((W2-E_HH * 360000) + (W2-E_MM * 6000)
@@ -292,7 +1136,12 @@
 029200     DISPLAY "FILE-A COUNTER : " WA-COUNTER.
 029300     DISPLAY "FILE-B COUNTER : " WB-COUNTER.
 029400     DISPLAY "FILE-C COUNTER : " WC-COUNTER.
+029405     DISPLAY "FILE-D COUNTER : " WD-COUNTER.
 029500     DISPLAY "TOTAL  COUNTER : " W1-COUNTER.
+029510     DISPLAY "FILE-B REJECTED: " WB-REJECT-COUNTER.
+029520     DISPLAY "FILE-C REJECTED: " WC-REJECT-COUNTER.
+029525     DISPLAY "FILE-D REJECTED: " WD-REJECT-COUNTER.
+029530     DISPLAY "KEY  EXCEPTIONS: " WK-EXCEPTION-COUNTER.
 029600
 029700     DISPLAY "�J�n���ԁ@�F" W2-S_HH "��" W2-S_MM "��"
 029800                            W2-S_SS "�b" W2-S_TT
@@ -302,28 +1151,239 @@
 030200     DISPLAY "�I���~���b�F" W2-ETIME
 030300     DISPLAY "���s�~���b�F" W2-XTIME
 030400
-030500*    MOVE "�e�t�@�C���Ǎ��񐔁F" TO O_REC_COUNT-A-ST.
+030410     ACCEPT  W4-RUN-DATE  FROM  DATE  YYYYMMDD.
+030420     MOVE "FILETEST"    TO  O4-RPT-PROGRAM-NAME.
+030430     STRING  W4-RUN-YYYY  "-"  W4-RUN-MM  "-"  W4-RUN-DD
+030440             DELIMITED BY SIZE  INTO  O4-RPT-RUN-DATE.
+030445     MOVE W2-RUN-ID  TO  O4-RPT-RUN-ID.
+030450     WRITE O4-RPT-TITLE-LINE.
+030460     PERFORM SYURYO-CHK-RPT-WRITE.
+030470
+030480     MOVE "INPUTDATA1" TO O4-RPT-FILE-NAME.
+030490     WRITE O4-RPT-FILE-LINE.
+030500     PERFORM SYURYO-CHK-RPT-WRITE.
+030510     MOVE "INPUTDATA2" TO O4-RPT-FILE-NAME.
+030520     WRITE O4-RPT-FILE-LINE.
+030530     PERFORM SYURYO-CHK-RPT-WRITE.
+030540     MOVE "INPUTDATA3" TO O4-RPT-FILE-NAME.
+030550     WRITE O4-RPT-FILE-LINE.
+030560     PERFORM SYURYO-CHK-RPT-WRITE.
+030562     MOVE "INPUTDATA4" TO O4-RPT-FILE-NAME.
+030564     WRITE O4-RPT-FILE-LINE.
+030566     PERFORM SYURYO-CHK-RPT-WRITE.
+030570
+030580     WRITE O4-RPT-BLANK-LINE.
+030590     PERFORM SYURYO-CHK-RPT-WRITE.
+030600     WRITE O4-RPT-HEAD-LINE.
+030610     PERFORM SYURYO-CHK-RPT-WRITE.
+030620
+030630     MOVE "FILE-A"  TO O4-RPT-COUNT-NAME.
+030640     MOVE WA-COUNTER TO O4-RPT-COUNT-VALUE.
+030650     WRITE O4-RPT-COUNT-LINE.
+030660     PERFORM SYURYO-CHK-RPT-WRITE.
+030670     MOVE "FILE-B"  TO O4-RPT-COUNT-NAME.
+030680     MOVE WB-COUNTER TO O4-RPT-COUNT-VALUE.
+030690     WRITE O4-RPT-COUNT-LINE.
+030700     PERFORM SYURYO-CHK-RPT-WRITE.
+030710     MOVE "FILE-C"  TO O4-RPT-COUNT-NAME.
+030720     MOVE WC-COUNTER TO O4-RPT-COUNT-VALUE.
+030730     WRITE O4-RPT-COUNT-LINE.
+030740     PERFORM SYURYO-CHK-RPT-WRITE.
+030742     MOVE "FILE-D"  TO O4-RPT-COUNT-NAME.
+030744     MOVE WD-COUNTER TO O4-RPT-COUNT-VALUE.
+030746     WRITE O4-RPT-COUNT-LINE.
+030748     PERFORM SYURYO-CHK-RPT-WRITE.
+030750     MOVE "TOTAL"   TO O4-RPT-COUNT-NAME.
+030760     MOVE W1-COUNTER TO O4-RPT-COUNT-VALUE.
+030770     WRITE O4-RPT-COUNT-LINE.
+030780     PERFORM SYURYO-CHK-RPT-WRITE.
+
+030781     MOVE "REJECT-B"  TO O4-RPT-COUNT-NAME.
+030782     MOVE WB-REJECT-COUNTER TO O4-RPT-COUNT-VALUE.
+030783     WRITE O4-RPT-COUNT-LINE.
+030784     PERFORM SYURYO-CHK-RPT-WRITE.
+030785     MOVE "REJECT-C"  TO O4-RPT-COUNT-NAME.
+030786     MOVE WC-REJECT-COUNTER TO O4-RPT-COUNT-VALUE.
+030787     WRITE O4-RPT-COUNT-LINE.
+030788     PERFORM SYURYO-CHK-RPT-WRITE.
+030789     MOVE "REJECT-D"  TO O4-RPT-COUNT-NAME.
+030791     MOVE WD-REJECT-COUNTER TO O4-RPT-COUNT-VALUE.
+030792     WRITE O4-RPT-COUNT-LINE.
+030793     PERFORM SYURYO-CHK-RPT-WRITE.
+030794     MOVE "EXCEPTION"  TO O4-RPT-COUNT-NAME.
+030795     MOVE WK-EXCEPTION-COUNTER TO O4-RPT-COUNT-VALUE.
+030796     WRITE O4-RPT-COUNT-LINE.
+030797     PERFORM SYURYO-CHK-RPT-WRITE.
+
+030798     MOVE "CONTROL TOTAL"  TO O4-RPT-RESULT-LABEL.
+030799     MOVE W2-CTL-CHECK-RESULT  TO O4-RPT-RESULT-VALUE.
+031899     WRITE O4-RPT-RESULT-LINE.
+031898     PERFORM SYURYO-CHK-RPT-WRITE.
+
+030790
+030800     WRITE O4-RPT-BLANK-LINE.
+030810     PERFORM SYURYO-CHK-RPT-WRITE.
+030820
+030830     MOVE "START TIME"     TO O4-RPT-TIME-LABEL.
+030840     STRING  W2-S_HH  ":"  W2-S_MM  ":"  W2-S_SS  "."  W2-S_TT
+030850             DELIMITED BY SIZE  INTO  O4-RPT-TIME-VALUE.
+030860     WRITE O4-RPT-TIME-LINE.
+030870     PERFORM SYURYO-CHK-RPT-WRITE.
+030880     MOVE "END TIME"       TO O4-RPT-TIME-LABEL.
+030890     STRING  W2-E_HH  ":"  W2-E_MM  ":"  W2-E_SS  "."  W2-E_TT
+030900             DELIMITED BY SIZE  INTO  O4-RPT-TIME-VALUE.
+030910     WRITE O4-RPT-TIME-LINE.
+030920     PERFORM SYURYO-CHK-RPT-WRITE.
+030930     MOVE "ELAPSED(CENTISEC)"  TO O4-RPT-TIME-LABEL.
+030940     MOVE W2-XTIME  TO O4-RPT-TIME-VALUE.
+030950     WRITE O4-RPT-TIME-LINE.
+030960     PERFORM SYURYO-CHK-RPT-WRITE.
+030970
+030980     CLOSE FILE-REPORT.
+030990     IF  FS-FILE-REPORT  NOT =  "00"
+031000         MOVE "FILE-REPORT(RUNRPT)" TO  W2-ERR-FILE-NAME
+031010         MOVE FS-FILE-REPORT     TO  W2-ERR-FILE-STATUS
+031020         MOVE "CLOSE FAILED"     TO  W2-ERR-MESSAGE
+031030         PERFORM ERROR-PROC
+031040     END-IF.
+031050
+031055     MOVE W2-RUN-ID TO O2-RUN-ID.
+031056     WRITE O2-RUN-ID-REC.
+031057     PERFORM SYURYO-CHK-WRITE.
+031058     MOVE  W2-CTL-CHECK-RESULT   TO  O2-CTL-CHECK-RESULT.
+031059     MOVE  W2-CTL-CHECK-EXPECT-A TO  O2-CTL-CHECK-EXPECT-A.
+031062     MOVE  W2-CTL-CHECK-ACTUAL-A TO  O2-CTL-CHECK-ACTUAL-A.
+031064     MOVE  W2-CTL-CHECK-EXPECT-B TO  O2-CTL-CHECK-EXPECT-B.
+031066     MOVE  W2-CTL-CHECK-ACTUAL-B TO  O2-CTL-CHECK-ACTUAL-B.
+031068     MOVE  W2-CTL-CHECK-EXPECT-C TO  O2-CTL-CHECK-EXPECT-C.
+031070     MOVE  W2-CTL-CHECK-ACTUAL-C TO  O2-CTL-CHECK-ACTUAL-C.
+031072     MOVE  W2-CTL-CHECK-EXPECT-D TO  O2-CTL-CHECK-EXPECT-D.
+031074     MOVE  W2-CTL-CHECK-ACTUAL-D TO  O2-CTL-CHECK-ACTUAL-D.
+031076     WRITE O2-CTL-CHECK-REC.
+031078     PERFORM SYURYO-CHK-WRITE.
+031060*    MOVE "�e�t�@�C���Ǎ��񐔁F" TO O_REC_COUNT-A-ST.
 030600     MOVE WA-COUNTER TO O2-REC_COUNT-A.
 030700     WRITE O2-COUNT-A.
+030710     PERFORM SYURYO-CHK-WRITE.
 030800*    MOVE "�q�t�@�C���Ǎ��񐔁F" TO O_REC_COUNT-B-ST.
 030900     MOVE WB-COUNTER TO O2-REC_COUNT-B.
 031000     WRITE O2-COUNT-B.
+031010     PERFORM SYURYO-CHK-WRITE.
 031100*    MOVE "���t�@�C���Ǎ��񐔁F" TO O_REC_COUNT-C-ST;
 031200     MOVE WC-COUNTER TO O2-REC_COUNT-C.
 031300     WRITE O2-COUNT-C.
+031310     PERFORM SYURYO-CHK-WRITE.
+031320     MOVE WD-COUNTER TO O2-REC_COUNT-D.
+031330     WRITE O2-COUNT-D.
+031340     PERFORM SYURYO-CHK-WRITE.
 031400*    MOVE "���v�Ǎ��񐔁F" TO O_FILE-OUT-REC-CNT-ST;
-031500     MOVE W1-COUNTER TO O2-FILE-OUT-REC-CNT 
-031600                     TO O2-FILE-OUT-REC-CNT.
+031500     MOVE W1-COUNTER TO O2-FILE-OUT-REC-CNT.
 031700     WRITE O2-COUNT-TOTAL.
+031710     PERFORM SYURYO-CHK-WRITE.
 031800
 031900     MOVE W2-STIME TO O2-STIME.
 032000     WRITE O2-XTIME.
+032010     PERFORM SYURYO-CHK-WRITE.
 032100     MOVE W2-ETIME TO O2-ETIME.
 032200     WRITE O2-XTIME.
+032210     PERFORM SYURYO-CHK-WRITE.
 032300     MOVE W2-XTIME TO O2-XTIME.
 032400     WRITE O2-XTIME.
+032410     PERFORM SYURYO-CHK-WRITE.
 032500
 032600     CLOSE FILE-OUT-STATUS.
+032610     IF  FS-FILE-OUT-STATUS  NOT =  "00"
+032620         MOVE "FILE-OUT-STATUS(EXESTATUS)" TO  W2-ERR-FILE-NAME
+032630         MOVE FS-FILE-OUT-STATUS     TO  W2-ERR-FILE-STATUS
+032640         MOVE "CLOSE FAILED"         TO  W2-ERR-MESSAGE
+032650         PERFORM ERROR-PROC
+032660     END-IF.
 032700
 032800 SYURYO-999.
 032900     EXIT.
+032910                                                             SKIP3
+032920******************************************************************
+032930*                                                                *
+032940*    ������                                                    *
+032950*                                                                *
+032960******************************************************************
+032970 SYURYO-CHK-PROC                    SECTION.
+032975*G   ������
+032980 SYURYO-CHK-WRITE.
+032990     IF  FS-FILE-OUT-STATUS  NOT =  "00"
+033010         MOVE "FILE-OUT-STATUS(EXESTATUS)" TO  W2-ERR-FILE-NAME
+033020         MOVE FS-FILE-OUT-STATUS     TO  W2-ERR-FILE-STATUS
+033030         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+033040         PERFORM ERROR-PROC
+033050     END-IF.
+033060 SYURYO-CHK-RPT-WRITE.
+033065     IF  FS-FILE-REPORT  NOT =  "00"
+033070         MOVE "FILE-REPORT(RUNRPT)"  TO  W2-ERR-FILE-NAME
+033075         MOVE FS-FILE-REPORT         TO  W2-ERR-FILE-STATUS
+033080         MOVE "WRITE FAILED"         TO  W2-ERR-MESSAGE
+033085         PERFORM ERROR-PROC
+033090     END-IF.
+033092 SYURYO-CHK-999.
+033094     EXIT.
+033096                                                             SKIP3
+033100******************************************************************
+033200*                                                                *
+033300*    �ُ�I������                                                *
+033400*                                                                *
+033500******************************************************************
+033600 ERROR-PROC                        SECTION.
+033700*G   �ُ�I������
+033800 ERROR-010.
+033900
+034000     DISPLAY "*** ABEND ***".
+034100     DISPLAY "FILE    : " W2-ERR-FILE-NAME.
+034200     DISPLAY "STATUS  : " W2-ERR-FILE-STATUS.
+034300     DISPLAY "MESSAGE : " W2-ERR-MESSAGE.
+034400
+034500     IF  NOT  EXESTATUS-IS-OPEN
+034600         OPEN  OUTPUT  FILE-OUT-STATUS
+034700         IF  FS-FILE-OUT-STATUS  =  "00"
+034800             SET  EXESTATUS-IS-OPEN  TO  TRUE
+034900         END-IF
+035000     END-IF.
+035100
+035200     IF  EXESTATUS-IS-OPEN
+035300         MOVE  W2-ERR-FILE-NAME    TO  O2-ERR-FILE-NAME
+035400         MOVE  W2-ERR-FILE-STATUS  TO  O2-ERR-FILE-STATUS
+035500         MOVE  W2-ERR-MESSAGE      TO  O2-ERR-MESSAGE
+035600         WRITE O2-ERROR-REC
+035700         CLOSE FILE-OUT-STATUS
+035800     END-IF.
+035900
+036000     MOVE  16  TO  RETURN-CODE.
+036100     STOP RUN.
+036200
+036300 ERROR-999.
+036400     EXIT.
+037000                                                             SKIP3
+037100******************************************************************
+037200*                                                                *
+037300*     �ُ�I������                                                *
+037400*                                                                *
+037500******************************************************************
+037600 EXCEPTION-PROC                   SECTION.
+037700*G    �ُ�I������
+037800 EXCEPTION-010.
+037900
+038000     MOVE  W6-EXCPT-SOURCE-FILE  TO  O6-EXCPT-SOURCE-FILE.
+038100     MOVE  W6-EXCPT-ROOT-KEY     TO  O6-EXCPT-ROOT-KEY.
+038200     MOVE  W6-EXCPT-SUB-KEY      TO  O6-EXCPT-SUB-KEY.
+038300     MOVE  W6-EXCPT-SUB2-KEY     TO  O6-EXCPT-SUB2-KEY.
+038400     MOVE  W6-EXCPT-SUB3-KEY     TO  O6-EXCPT-SUB3-KEY.
+038500     MOVE  W6-EXCPT-REASON       TO  O6-EXCPT-REASON.
+038600     WRITE O6-EXCPT-REC
+038700     END-WRITE.
+038800     IF  FS-FILE-EXCEPT  NOT =  "00"
+038900         MOVE "FILE-EXCEPT(EXCPTDATA)"  TO  W2-ERR-FILE-NAME
+039000         MOVE FS-FILE-EXCEPT         TO  W2-ERR-FILE-STATUS
+039100         MOVE "WRITE FAILED"          TO  W2-ERR-MESSAGE
+039200         PERFORM ERROR-PROC
+039300     END-IF.
+039400     ADD  1  TO  WK-EXCEPTION-COUNTER.
+039500 EXCEPTION-999.
+039600     EXIT.
